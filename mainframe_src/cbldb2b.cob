@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. CBLDB2B.                                             00020000
+       AUTHOR. HR-SYSTEMS-BATCH.                                        00020100
+       INSTALLATION. HR-SYSTEMS.                                        00020200
+       DATE-WRITTEN. 08/08/2026.                                        00020300
+       DATE-COMPILED.                                                   00020400
+      *REMARKS.                                                         00020500
+      *    CURSOR-DRIVEN EXTRACT OF PERSNLDTL FOR PICKUP BY THE         00020600
+      *    FLASK HR INTERFACE. COMPANION PROGRAM TO CBLDB2A, WHICH      00020700
+      *    LOADS PERSNLDTL; THIS PROGRAM READS IT BACK OUT.             00020800
+      *---------------------------------------------------------------- 00020900
+      * MODIFICATION HISTORY                                            00021000
+      *---------------------------------------------------------------- 00021100
+      * DATE       BY    DESCRIPTION                                    00021200
+      * ---------- ----- ---------------------------------------------- 00021300
+      * 08/08/2026 RKS   ORIGINAL PROGRAM - CURSOR-DRIVEN SELECT        00021400
+      *                  AGAINST PERSNLDTL WRITING EACH ROW TO A        00021500
+      *                  SEQUENTIAL EXTRACT FILE (EXTRDD).              00021600
+      *---------------------------------------------------------------- 00021700
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00040100
+           SELECT EXTR-FILE     ASSIGN TO EXTRDD                        00040200
+                                ORGANIZATION SEQUENTIAL                 00040300
+                                ACCESS SEQUENTIAL                       00040400
+                                FILE STATUS WS-EXTSTAT.                 00040500
+       DATA DIVISION.                                                   00050000
+       FILE SECTION.                                                    00050100
+       FD EXTR-FILE.                                                    00050200
+       01 EXTR-REC.                                                     00050300
+           05 EX-PNAME          PIC X(10).                              00050400
+           05 EX-DOB            PIC X(10).                              00050500
+           05 EX-EMPLOYEE-ID    PIC X(08).                              00050600
+           05 EX-DEPT-CD        PIC X(04).                              00050700
+           05 EX-HIRE-DATE      PIC X(10).                              00050800
+       WORKING-STORAGE SECTION.                                         00060000
+       01 WS-SQLCD PIC S9(9) SIGN LEADING SEPARATE.                     00070000
+       EXEC SQL                                                         00080000
+       INCLUDE COPY1                                                    00090000
+       END-EXEC.                                                        00100000
+                                                                        00110000
+       EXEC SQL                                                         00120000
+          INCLUDE SQLCA                                                 00130000
+       END-EXEC.                                                        00140000
+                                                                        00150000
+       01 WS-PNAME PIC X(10).                                           00160000
+       01 WS-DOB PIC X(10).                                             00170000
+       01 WS-EMPLOYEE-ID PIC X(08).                                     00180000
+       01 WS-DEPT-CD PIC X(04).                                         00190000
+       01 WS-HIRE-DATE PIC X(10).                                       00200000
+       01 WS-EXTSTAT PIC X(02).                                         00210000
+       01 ABEND-CODE PIC S9(9) COMP.                                    00220000
+                                                                        00230000
+       01 WS-SWITCHES.                                                  00240000
+           05 WS-EOF-SW         PIC X(01) VALUE 'N'.                    00250000
+              88 WS-EOF-YES              VALUE 'Y'.                     00260000
+                                                                        00270000
+       01 WS-REC-COUNT          PIC 9(09) COMP VALUE ZERO.              00280000
+                                                                        00290000
+       PROCEDURE DIVISION.                                              00300000
+       A-PARA.                                                          00310000
+           DISPLAY 'CBLDB2B'.                                           00320000
+                                                                        00330000
+           OPEN OUTPUT EXTR-FILE.                                       00340000
+           IF WS-EXTSTAT NOT = '00'                                     00350000
+              DISPLAY 'EXTRDD OPEN FAILED - STATUS:'WS-EXTSTAT          00360000
+              MOVE 100 TO ABEND-CODE                                    00370000
+              CALL 'CEE3ABD' USING ABEND-CODE                           00380000
+           END-IF.                                                      00390000
+                                                                        00400000
+           EXEC SQL                                                     00410000
+              DECLARE PERSNLDTL-CSR CURSOR FOR                          00420000
+              SELECT PNAME, DOB, EMPLOYEE_ID, DEPT_CD, HIRE_DATE        00430000
+              FROM PERSNLDTL                                            00440000
+           END-EXEC.                                                    00450000
+                                                                        00460000
+           EXEC SQL                                                     00470000
+              OPEN PERSNLDTL-CSR                                        00480000
+           END-EXEC.                                                    00490000
+                                                                        00500000
+           MOVE SQLCODE TO WS-SQLCD.                                    00510000
+           IF WS-SQLCD NOT = ZERO                                       00520000
+              DISPLAY 'CURSOR OPEN FAILED - SQLCODE:'WS-SQLCD           00530000
+              MOVE 201 TO ABEND-CODE                                    00540000
+              CALL 'CEE3ABD' USING ABEND-CODE                           00550000
+           END-IF.                                                      00560000
+                                                                        00570000
+           PERFORM B-PARA THRU B-EXIT UNTIL WS-EOF-YES.                 00580000
+                                                                        00590000
+           EXEC SQL                                                     00600000
+              CLOSE PERSNLDTL-CSR                                       00610000
+           END-EXEC.                                                    00620000
+                                                                        00630000
+           CLOSE EXTR-FILE.                                             00640000
+           DISPLAY 'ROWS EXTRACTED:'WS-REC-COUNT.                       00650000
+                                                                        00660000
+           STOP RUN.                                                    00670000
+       A-EXIT.                                                          00680000
+           EXIT.                                                        00690000
+                                                                        00700000
+       B-PARA.                                                          00710000
+           EXEC SQL                                                     00720000
+              FETCH PERSNLDTL-CSR                                       00730000
+              INTO :WS-PNAME, :WS-DOB, :WS-EMPLOYEE-ID,                 00740000
+                   :WS-DEPT-CD, :WS-HIRE-DATE                           00750000
+           END-EXEC.                                                    00760000
+                                                                        00770000
+           MOVE SQLCODE TO WS-SQLCD.                                    00780000
+           EVALUATE WS-SQLCD                                            00790000
+              WHEN +100                                                 00800000
+                 MOVE 'Y' TO WS-EOF-SW                                  00810000
+                 GO TO B-EXIT                                           00820000
+              WHEN ZERO                                                 00830000
+                 CONTINUE                                               00840000
+              WHEN OTHER                                                00850000
+                 DISPLAY 'FETCH FAILED - SQLCODE:'WS-SQLCD              00860000
+                 MOVE 202 TO ABEND-CODE                                 00870000
+                 CALL 'CEE3ABD' USING ABEND-CODE                        00880000
+           END-EVALUATE.                                                00890000
+                                                                        00900000
+           MOVE WS-PNAME TO EX-PNAME.                                   00910000
+           MOVE WS-DOB TO EX-DOB.                                       00920000
+           MOVE WS-EMPLOYEE-ID TO EX-EMPLOYEE-ID.                       00930000
+           MOVE WS-DEPT-CD TO EX-DEPT-CD.                               00940000
+           MOVE WS-HIRE-DATE TO EX-HIRE-DATE.                           00950000
+                                                                        00960000
+           WRITE EXTR-REC.                                              00970000
+           IF WS-EXTSTAT NOT = '00'                                     00980000
+              DISPLAY 'EXTRDD WRITE FAILED - STATUS:'WS-EXTSTAT         00990000
+              MOVE 101 TO ABEND-CODE                                    01000000
+              CALL 'CEE3ABD' USING ABEND-CODE                           01010000
+           END-IF.                                                      01020000
+                                                                        01030000
+           ADD 1 TO WS-REC-COUNT.                                       01040000
+       B-EXIT.                                                          01050000
+           EXIT.                                                        01060000
