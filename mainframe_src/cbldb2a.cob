@@ -1,16 +1,131 @@
        IDENTIFICATION DIVISION.                                         00010000
        PROGRAM-ID. CBLDB2A.                                             00020000
+       AUTHOR. HR-SYSTEMS-BATCH.                                        00020100
+       INSTALLATION. HR-SYSTEMS.                                        00020200
+       DATE-WRITTEN. 01/04/2019.                                        00020300
+       DATE-COMPILED.                                                   00020400
+      *REMARKS.                                                         00020500
+      *    LOADS NEW-HIRE PERSONNEL RECORDS INTO TABLE PERSNLDTL        00020600
+      *    VIA DB2 INSERT FOR PICKUP BY THE FLASK HR INTERFACE.         00020700
+      *---------------------------------------------------------------- 00020800
+      * MODIFICATION HISTORY                                            00020900
+      *---------------------------------------------------------------- 00021000
+      * DATE       BY    DESCRIPTION                                    00021100
+      * ---------- ----- ---------------------------------------------- 00021200
+      * 01/04/2019 RKS   ORIGINAL PROGRAM - SINGLE RECORD LOAD.         00021300
+      * 08/08/2026 RKS   CONVERTED TO A MULTI-RECORD BATCH LOADER -     00021400
+      *                  A-PARA NOW PERFORMS B-PARA UNTIL END OF THE    00021500
+      *                  DRIVING INPUT FILE INSTEAD OF ACCEPTING A      00021600
+      *                  SINGLE PNAME/DOB PAIR AND STOPPING.            00021700
+      * 08/08/2026 RKS   ADDED COMMIT/CHECKPOINT LOGIC (F-PARA) AND     00021750
+      *                  RESTART LOGIC (R-PARA) SO A FAILED LOAD CAN    00021760
+      *                  BE RESTARTED MID-BATCH FROM THE LAST           00021770
+      *                  CHECKPOINTED RECORD INSTEAD OF FROM SCRATCH.   00021780
+      * 08/08/2026 RKS   ADDED V-PARA TO VALIDATE PNAME/DOB BEFORE THE  00021810
+      *                  INSERT IS ATTEMPTED. RECORDS THAT FAIL ARE     00021820
+      *                  WRITTEN TO THE REJCTDD REJECT REPORT AND       00021830
+      *                  BYPASSED RATHER THAN SENT TO DB2.              00021840
+      * 08/08/2026 RKS   EVALUATE SQLCODE NOW DISTINGUISHES RECOVERABLE 00021850
+      *                  DB2 CONDITIONS (E.G. -803 DUPLICATE KEY) FROM  00021860
+      *                  TRULY FATAL ONES. RECOVERABLE ERRORS ARE       00021870
+      *                  LOGGED TO ERRDD AND THE BATCH CONTINUES;       00021880
+      *                  CEE3ABD IS NOW RESERVED FOR UNRECOVERABLE      00021890
+      *                  DB2 CONDITIONS SUCH AS A LOST CONNECTION.      00021900
+      * 08/08/2026 RKS   ADDED A FORMATTED CONTROL REPORT (REPTDD) -    00021910
+      *                  C-PARA WRITES REPORT HEADINGS, Y-PARA WRITES   00021920
+      *                  A DETAIL LINE PER INSERT ATTEMPT WITH THE      00021930
+      *                  SQLERRD(3) ROW COUNT, AND D-PARA WRITES THE    00021940
+      *                  END-OF-JOB SUMMARY TOTALS.                     00021950
+      * 08/08/2026 RKS   EXPANDED COPY1/PERSNLDTL TO CARRY              00021960
+      *                  EMPLOYEE-ID, DEPT-CD, AND HIRE-DATE. THE       00021970
+      *                  DRIVING INPUT RECORD, THE INSERT COLUMN LIST   00021980
+      *                  AND THE INSERT HOST VARIABLES WERE EXTENDED    00021990
+      *                  TO MATCH.                                      00021995
+      * 08/08/2026 RKS   ADDED AUDITDD - Z-PARA WRITES A TIMESTAMPED    00021996
+      *                  AUDIT RECORD (PNAME, DOB, SQLCODE) FOR EVERY   00021997
+      *                  INSERT ATTEMPT, SUCCESSFUL OR NOT.             00021998
+      * 08/08/2026 RKS   D-PARA NOW RECONCILES RECORDS READ AGAINST     00021999
+      *                  SUCCESS+REJECT+DUP+ERROR COUNTS AND FLAGS A    00022000
+      *                  MISMATCH ON THE CONTROL REPORT INSTEAD OF      00022001
+      *                  RELYING ON A SINGLE SQLERRD(3) DISPLAY.        00022002
+      * 08/08/2026 RKS   INPUT RECORD IS NOW A DELIMITED (COMMA-        00022003
+      *                  SEPARATED) RECORD UNSTRUNG IN B-PARA INSTEAD   00022004
+      *                  OF FIXED-WIDTH POSITIONAL FIELDS. OUTDD        00022005
+      *                  OPEN/WRITE/CLOSE NOW CHECK WS-STAT AND         00022006
+      *                  BRANCH TO CEE3ABD ON A BAD OPEN OR LOG AND     00022007
+      *                  CONTINUE ON A BAD WRITE/CLOSE INSTEAD OF       00022008
+      *                  JUST DISPLAYING THE STATUS AND CARRYING ON.    00022009
+      *---------------------------------------------------------------- 00021800
        ENVIRONMENT DIVISION.                                            00030000
        INPUT-OUTPUT SECTION.                                            00040000
        FILE-CONTROL.                                                    00040100
+           SELECT IN-FILE       ASSIGN TO INDD                          00040200
+                                ORGANIZATION SEQUENTIAL                 00040300
+                                ACCESS SEQUENTIAL                       00040400
+                                FILE STATUS WS-INSTAT.                  00040500
            SELECT OUT-FILE      ASSIGN TO OUTDD                         00041000
                                 ORGANIZATION SEQUENTIAL                 00042000
                                 ACCESS SEQUENTIAL                       00043000
                                 FILE STATUS WS-STAT.                    00044000
+           SELECT RESTRT-FILE   ASSIGN TO RESTRDD                       00044100
+                                ORGANIZATION SEQUENTIAL                 00044200
+                                ACCESS SEQUENTIAL                       00044300
+                                FILE STATUS WS-RESTSTAT.                00044400
+           SELECT CHKPT-FILE    ASSIGN TO CHKPTDD                       00044500
+                                ORGANIZATION SEQUENTIAL                 00044600
+                                ACCESS SEQUENTIAL                       00044700
+                                FILE STATUS WS-CHKSTAT.                 00044800
+           SELECT REJCT-FILE    ASSIGN TO REJCTDD                       00044900
+                                ORGANIZATION SEQUENTIAL                 00045000
+                                ACCESS SEQUENTIAL                       00045100
+                                FILE STATUS WS-REJSTAT.                 00045200
+           SELECT ERR-FILE      ASSIGN TO ERRDD                         00045300
+                                ORGANIZATION SEQUENTIAL                 00045400
+                                ACCESS SEQUENTIAL                       00045500
+                                FILE STATUS WS-ERRSTAT.                 00045600
+           SELECT REPT-FILE     ASSIGN TO REPTDD                        00045700
+                                ORGANIZATION SEQUENTIAL                 00045800
+                                ACCESS SEQUENTIAL                       00045900
+                                FILE STATUS WS-REPTSTAT.                00046000
+           SELECT AUDIT-FILE    ASSIGN TO AUDITDD                       00046100
+                                ORGANIZATION SEQUENTIAL                 00046200
+                                ACCESS SEQUENTIAL                       00046300
+                                FILE STATUS WS-AUDSTAT.                 00046400
        DATA DIVISION.                                                   00050000
        FILE SECTION.                                                    00050100
+       FD IN-FILE.                                                      00050200
+       01 IN-REC                PIC X(100).                             00050300
        FD OUT-FILE.                                                     00051000
        01 OUT-REC PIC X(10).                                            00057000
+       FD RESTRT-FILE.                                                  00057100
+       01 RESTRT-REC.                                                   00057200
+           05 RT-LAST-COUNT     PIC 9(09).                              00057300
+           05 RT-LAST-PNAME     PIC X(10).                              00057400
+           05 RT-LAST-DOB       PIC X(10).                              00057500
+       FD CHKPT-FILE.                                                   00057600
+       01 CHKPT-REC.                                                    00057700
+           05 CK-LAST-COUNT     PIC 9(09).                              00057800
+           05 CK-LAST-PNAME     PIC X(10).                              00057900
+           05 CK-LAST-DOB       PIC X(10).                              00057950
+       FD REJCT-FILE.                                                   00057960
+       01 REJCT-REC.                                                    00057970
+           05 RJ-PNAME          PIC X(10).                              00057980
+           05 RJ-DOB            PIC X(10).                              00057990
+           05 RJ-REASON         PIC X(30).                              00057995
+       FD ERR-FILE.                                                     00057996
+       01 ERR-REC.                                                      00057997
+           05 ER-PNAME          PIC X(10).                              00057998
+           05 ER-DOB            PIC X(10).                              00057999
+           05 ER-SQLCODE        PIC -9(9).                              00058000
+           05 ER-TYPE           PIC X(10).                              00058010
+       FD REPT-FILE.                                                    00058020
+       01 REPT-REC              PIC X(80).                              00058030
+       FD AUDIT-FILE.                                                   00058040
+       01 AUDIT-REC.                                                    00058050
+           05 AU-TIMESTAMP      PIC X(18).                              00058060
+           05 AU-PNAME          PIC X(10).                              00058070
+           05 AU-DOB            PIC X(10).                              00058080
+           05 AU-SQLCODE        PIC -9(9).                              00058090
        WORKING-STORAGE SECTION.                                         00060000
        01 WS-SQLCD PIC S9(9) SIGN LEADING SEPARATE.                     00170000
       *COPY COPY1.                                                      00180000
@@ -23,48 +138,419 @@
        END-EXEC.                                                        00280000
                                                                         00280100
        01 WS-DOB PIC X(10).                                             00280200
+       01 WS-DOB-BRK REDEFINES WS-DOB.                                  00280210
+           05 WS-DOB-YYYY       PIC X(04).                              00280220
+           05 WS-DOB-DASH1      PIC X(01).                              00280230
+           05 WS-DOB-MM         PIC X(02).                              00280240
+           05 WS-DOB-DASH2      PIC X(01).                              00280250
+           05 WS-DOB-DD         PIC X(02).                              00280260
        01 WS-PNAME PIC X(10).                                           00280300
+       01 WS-EMPLOYEE-ID PIC X(08).                                     00280310
+       01 WS-DEPT-CD PIC X(04).                                         00280320
+       01 WS-HIRE-DATE PIC X(10).                                       00280330
+       01 WS-AUDIT-DATE PIC 9(08).                                      00280340
+       01 WS-AUDIT-TIME PIC 9(08).                                      00280350
+       01 WS-AUDIT-TS.                                                  00280360
+           05 WS-AUDIT-TS-DATE  PIC 9(08).                              00280370
+           05 FILLER            PIC X(01) VALUE '-'.                    00280380
+           05 WS-AUDIT-TS-TIME  PIC 9(08).                              00280390
+           05 FILLER            PIC X(01) VALUE SPACES.                 00280400
        01 WS-STAT PIC X(02).                                            00280400
+       01 WS-INSTAT PIC X(02).                                          00280420
+       01 WS-RESTSTAT PIC X(02).                                        00280440
+       01 WS-CHKSTAT PIC X(02).                                         00280460
+       01 WS-REJSTAT PIC X(02).                                         00280470
+       01 WS-ERRSTAT PIC X(02).                                         00280480
+       01 WS-REPTSTAT PIC X(02).                                        00280485
+       01 WS-AUDSTAT PIC X(02).                                         00280487
        01 ABEND-CODE PIC S9(9) COMP.                                    00280500
+                                                                        00280600
+       01 WS-SWITCHES.                                                  00280700
+           05 WS-EOF-SW         PIC X(01) VALUE 'N'.                    00280800
+              88 WS-EOF-YES              VALUE 'Y'.                     00280900
+           05 WS-RESTART-SW     PIC X(01) VALUE 'N'.                    00280920
+              88 WS-RESTART-YES           VALUE 'Y'.                    00280940
+           05 WS-VALID-SW       PIC X(01) VALUE 'Y'.                    00280960
+              88 WS-VALID-YES             VALUE 'Y'.                    00280980
                                                                         00281000
+       01 WS-REC-COUNT          PIC 9(09) COMP VALUE ZERO.              00281100
+       01 WS-COMMIT-COUNT       PIC 9(09) COMP VALUE ZERO.              00281200
+       01 WS-CHECKPOINT-INTVL   PIC 9(09) COMP VALUE 100.               00281300
+       01 WS-RESTART-COUNT      PIC 9(09) COMP VALUE ZERO.              00281400
+       01 WS-REJECT-COUNT       PIC 9(09) COMP VALUE ZERO.              00281450
+       01 WS-REJ-REASON         PIC X(30).                              00281460
+       01 WS-DUP-COUNT          PIC 9(09) COMP VALUE ZERO.              00281470
+       01 WS-ERROR-COUNT        PIC 9(09) COMP VALUE ZERO.              00281480
+       01 WS-ERR-TYPE           PIC X(10) VALUE SPACES.                 00281490
+       01 WS-SUCCESS-COUNT      PIC 9(09) COMP VALUE ZERO.              00281500
+       01 WS-SKIP-COUNT         PIC 9(09) COMP VALUE ZERO.              00281501
+       01 WS-OUTIO-ERR-COUNT    PIC 9(09) COMP VALUE ZERO.              00281502
+       01 WS-FIELD-COUNT        PIC 9(02) COMP VALUE ZERO.              00281503
+       01 WS-ROWCNT             PIC S9(9) VALUE ZERO.                   00281510
+       01 WS-RPT-STATUS-TXT     PIC X(10) VALUE SPACES.                 00281520
+                                                                        00281530
+       01 WS-RPT-TITLE.                                                 00281540
+           05 FILLER    PIC X(40) VALUE                                 00281550
+              'PERSNLDTL NIGHTLY LOAD - CONTROL REPORT'.                00281555
+           05 FILLER    PIC X(40) VALUE SPACES.                         00281560
+       01 WS-RPT-COLHDG.                                                00281570
+           05 FILLER    PIC X(55) VALUE                                 00281580
+              'PNAME      DOB        SQLCODE  ROWCNT   STATUS'.         00281585
+           05 FILLER    PIC X(25) VALUE SPACES.                         00281590
+       01 WS-RPT-DETAIL.                                                00281600
+           05 RPT-D-PNAME         PIC X(10).                            00281610
+           05 FILLER              PIC X(02) VALUE SPACES.               00281620
+           05 RPT-D-DOB           PIC X(10).                            00281630
+           05 FILLER              PIC X(02) VALUE SPACES.               00281640
+           05 RPT-D-SQLCODE       PIC -9(9).                            00281650
+           05 FILLER              PIC X(02) VALUE SPACES.               00281660
+           05 RPT-D-ROWCNT        PIC -9(9).                            00281670
+           05 FILLER              PIC X(02) VALUE SPACES.               00281680
+           05 RPT-D-STATUS        PIC X(10).                            00281690
+           05 FILLER              PIC X(22) VALUE SPACES.               00281700
+       01 WS-RPT-SUMMARY.                                               00281710
+           05 RPT-S-LABEL         PIC X(40).                            00281720
+           05 RPT-S-COUNT         PIC -9(9).                            00281730
+           05 FILLER              PIC X(30) VALUE SPACES.               00281740
+       01 WS-RPT-RECON.                                                 00281750
+           05 RPT-R-TEXT          PIC X(80).                            00281760
+       01 WS-ACCT-TOTAL         PIC 9(09) COMP VALUE ZERO.              00281770
        LINKAGE SECTION.                                                 00290000
                                                                         00330000
        PROCEDURE DIVISION.                                              00340000
        A-PARA.                                                          00350000
            DISPLAY 'CBLDB2A'.                                           00360000
-           ACCEPT WS-DOB                                                00370000
-           ACCEPT WS-PNAME                                              00371000
-           DISPLAY 'DOB:'WS-DOB                                         00380000
-           DISPLAY 'PNAME:'WS-PNAME                                     00390000
+           PERFORM R-PARA THRU R-EXIT.                                  00361500
+                                                                        00362000
+           OPEN INPUT IN-FILE.                                          00361000
            OPEN OUTPUT OUT-FILE.                                        00400000
+           OPEN OUTPUT CHKPT-FILE.                                      00401000
+           OPEN OUTPUT REJCT-FILE.                                      00401100
+           OPEN OUTPUT ERR-FILE.                                        00401200
+           OPEN OUTPUT REPT-FILE.                                       00401300
+           OPEN OUTPUT AUDIT-FILE.                                      00401400
            DISPLAY 'OUTPUT STATUS:'WS-STAT.                             00410000
-                                                                        01010000
+           IF WS-STAT NOT = '00'                                        00410100
+              DISPLAY 'OUTDD OPEN FAILED - STATUS:'WS-STAT              00410200
+              MOVE 210 TO ABEND-CODE                                    00410300
+              CALL 'CEE3ABD' USING ABEND-CODE                           00410400
+           END-IF.                                                      00410500
+                                                                        00420000
+           PERFORM C-PARA THRU C-EXIT.                                  00421000
+                                                                        00422000
+           PERFORM B-PARA THRU B-EXIT UNTIL WS-EOF-YES.                 00430000
+                                                                        00440000
+           IF WS-COMMIT-COUNT > ZERO                                    00441000
+              PERFORM F-PARA THRU F-EXIT                                00442000
+           END-IF.                                                      00443000
+                                                                        00444000
+           PERFORM D-PARA THRU D-EXIT.                                  00444500
+                                                                        00444800
+           CLOSE IN-FILE.                                               00450000
+           CLOSE OUT-FILE.                                              01244000
+           DISPLAY 'CLOSE STATUS:'WS-STAT.                              01245000
+           IF WS-STAT NOT = '00'                                        01245100
+              DISPLAY 'OUTDD CLOSE FAILED - STATUS:'WS-STAT             01245200
+              MOVE SPACES TO ER-PNAME                                   01245210
+              MOVE SPACES TO ER-DOB                                     01245220
+              MOVE ZERO TO ER-SQLCODE                                   01245230
+              MOVE 'OUTCLOSE' TO ER-TYPE                                01245240
+              WRITE ERR-REC                                             01245250
+           END-IF.                                                      01245300
+           CLOSE CHKPT-FILE.                                            01244100
+           CLOSE REJCT-FILE.                                            01244200
+           CLOSE REPT-FILE.                                             01244400
+           CLOSE AUDIT-FILE.                                            01244500
+           CLOSE ERR-FILE.                                              01244600
+                                                                        01250000
+           STOP RUN.                                                    01290000
+       A-EXIT.                                                          01300000
+           EXIT.                                                        01310000
+                                                                        01320000
+       B-PARA.                                                          01330000
+           READ IN-FILE INTO IN-REC                                     01340000
+               AT END                                                   01350000
+                   MOVE 'Y' TO WS-EOF-SW                                01360000
+                   GO TO B-EXIT                                         01370000
+           END-READ.                                                    01380000
+                                                                        01390000
+           ADD 1 TO WS-REC-COUNT.                                       01391000
+                                                                        01392000
+           IF WS-RESTART-YES AND WS-REC-COUNT NOT > WS-RESTART-COUNT    01393000
+              DISPLAY 'SKIPPING ALREADY COMMITTED REC:'WS-REC-COUNT     01394000
+              ADD 1 TO WS-SKIP-COUNT                                    01394500
+              GO TO B-EXIT                                              01395000
+           END-IF.                                                      01396000
+                                                                        01440000
+           MOVE ZERO TO WS-FIELD-COUNT.                                 01399500
+           MOVE SPACES TO WS-PNAME.                                     01399600
+           MOVE SPACES TO WS-DOB.                                       01399700
+           MOVE SPACES TO WS-EMPLOYEE-ID.                               01399800
+           MOVE SPACES TO WS-DEPT-CD.                                   01399900
+           MOVE SPACES TO WS-HIRE-DATE.                                 01399950
+           UNSTRING IN-REC DELIMITED BY ','                             01400000
+              INTO WS-PNAME, WS-DOB, WS-EMPLOYEE-ID,                    01400100
+                   WS-DEPT-CD, WS-HIRE-DATE                             01400200
+              TALLYING IN WS-FIELD-COUNT                                01400300
+           END-UNSTRING.                                                01410000
+           DISPLAY 'DOB:'WS-DOB.                                        01420000
+           DISPLAY 'PNAME:'WS-PNAME.                                    01430000
+                                                                        01440100
+           PERFORM V-PARA THRU V-EXIT.                                  01431000
+           IF NOT WS-VALID-YES                                          01432000
+              MOVE WS-PNAME TO RJ-PNAME                                 01433000
+              MOVE WS-DOB TO RJ-DOB                                     01434000
+              MOVE WS-REJ-REASON TO RJ-REASON                           01435000
+              WRITE REJCT-REC                                           01436000
+              ADD 1 TO WS-REJECT-COUNT                                  01437000
+              GO TO B-EXIT                                              01438000
+           END-IF.                                                      01439000
+                                                                        01440200
            EXEC SQL                                                     01020000
-              INSERT INTO PERSNLDTL(PNAME,DOB)                          01030000
-              VALUES(:WS-PNAME,:WS-DOB)                                 01031000
+              INSERT INTO PERSNLDTL(PNAME,DOB,EMPLOYEE_ID,DEPT_CD,      01030000
+                 HIRE_DATE)                                             01030500
+              VALUES(:WS-PNAME,:WS-DOB,:WS-EMPLOYEE-ID,:WS-DEPT-CD,     01031000
+                 :WS-HIRE-DATE)                                         01031500
            END-EXEC.                                                    01050000
                                                                         01110000
+           MOVE ZERO TO WS-ROWCNT.                                      01111000
            EVALUATE SQLCODE                                             01120000
               WHEN +0                                                   01130000
                  DISPLAY 'SUCESS INST'                                  01140000
                  MOVE SQLCODE TO WS-SQLCD                               01150000
                  DISPLAY 'WS-SQLCD:'WS-SQLCD                            01170000
                  DISPLAY 'SQLERRD:'SQLERRD(3)                           01171000
+                 ADD 1 TO WS-COMMIT-COUNT                               01172000
+                 ADD 1 TO WS-SUCCESS-COUNT                              01172500
+                 MOVE SQLERRD(3) TO WS-ROWCNT                           01172600
+                 MOVE 'SUCCESS' TO WS-RPT-STATUS-TXT                    01172700
+                 IF WS-COMMIT-COUNT NOT LESS THAN WS-CHECKPOINT-INTVL   01173000
+                    PERFORM F-PARA THRU F-EXIT                          01174000
+                 END-IF                                                 01175000
+              WHEN -803                                                 01176000
+                 MOVE SQLCODE TO WS-SQLCD                               01177000
+                 DISPLAY 'DUPLICATE KEY - SQLCODE:'WS-SQLCD             01178000
+                 ADD 1 TO WS-DUP-COUNT                                  01179000
+                 MOVE 'DUPLICATE' TO WS-ERR-TYPE                        01179050
+                 MOVE 'DUPLICATE' TO WS-RPT-STATUS-TXT                  01179060
+                 PERFORM X-PARA THRU X-EXIT                             01179100
+              WHEN -922                                                 01179200
+              WHEN -923                                                 01179300
+              WHEN -924                                                 01179400
+              WHEN -1224                                                01179500
+                 MOVE SQLCODE TO WS-SQLCD                               01179600
+                 DISPLAY 'FATAL DB2 CONNECTION ERROR - SQLCODE:'        01179700
+                    WS-SQLCD                                            01179800
+                 PERFORM Z-PARA THRU Z-EXIT                             01179850
+                 MOVE 200 TO ABEND-CODE                                 01231000
+                 CALL 'CEE3ABD' USING ABEND-CODE                        01232000
               WHEN OTHER                                                01180000
                  MOVE SQLCODE TO WS-SQLCD                               01190000
                  DISPLAY 'SQLCODE:'SQLCODE, WS-SQLCD                    01200000
-                 DISPLAY 'FAIL INST'                                    01230000
-                 MOVE  200 TO ABEND-CODE                                01231000
-                 CALL 'CEE3ABD' USING ABEND-CODE                        01232000
+                 DISPLAY 'RECOVERABLE INSERT FAILURE'                   01230000
+                 ADD 1 TO WS-ERROR-COUNT                                01230100
+                 MOVE 'ERROR' TO WS-ERR-TYPE                            01230150
+                 MOVE 'ERROR' TO WS-RPT-STATUS-TXT                      01230160
+                 PERFORM X-PARA THRU X-EXIT                             01230200
            END-EVALUATE.                                                01240000
                                                                         01240100
+           PERFORM Z-PARA THRU Z-EXIT.                                  01240150
+           PERFORM Y-PARA THRU Y-EXIT.                                  01240200
+                                                                        01240300
            MOVE WS-SQLCD TO OUT-REC.                                    01241000
            WRITE OUT-REC.                                               01242000
            DISPLAY 'WRITE STATUS:'WS-STAT.                              01243000
-                                                                        01243100
-           CLOSE OUT-FILE.                                              01244000
-           DISPLAY 'CLOSE STATUS:'WS-STAT.                              01245000
-                                                                        01250000
-           STOP RUN.                                                    01290000
-       A-EXIT.                                                          01300000
-           EXIT.                                                        01310000
+           IF WS-STAT NOT = '00'                                        01243100
+              DISPLAY 'OUTDD WRITE FAILED - STATUS:'WS-STAT             01243200
+              MOVE WS-PNAME TO ER-PNAME                                 01243300
+              MOVE WS-DOB TO ER-DOB                                     01243400
+              MOVE ZERO TO ER-SQLCODE                                   01243500
+              MOVE 'OUTSTAT' TO ER-TYPE                                 01243600
+              WRITE ERR-REC                                             01243700
+              ADD 1 TO WS-OUTIO-ERR-COUNT                               01243800
+           END-IF.                                                      01243900
+       B-EXIT.                                                          01500000
+           EXIT.                                                        01510000
+                                                                        01520000
+       R-PARA.                                                          01530000
+           OPEN INPUT RESTRT-FILE.                                      01540000
+           IF WS-RESTSTAT NOT = '00'                                    01550000
+              DISPLAY 'NO RESTART FILE - STARTING FROM RECORD 1'        01560000
+              GO TO R-EXIT                                              01570000
+           END-IF.                                                      01580000
+                                                                        01590000
+           MOVE 'Y' TO WS-RESTART-SW.                                   01600000
+       R-010-READ.                                                      01610000
+           READ RESTRT-FILE INTO RESTRT-REC                             01620000
+               AT END                                                   01630000
+                   GO TO R-020-DONE                                     01640000
+           END-READ.                                                    01650000
+           MOVE RT-LAST-COUNT TO WS-RESTART-COUNT.                      01660000
+           GO TO R-010-READ.                                            01670000
+       R-020-DONE.                                                      01680000
+           CLOSE RESTRT-FILE.                                           01690000
+           DISPLAY 'RESTARTING AFTER RECORD:'WS-RESTART-COUNT.          01700000
+       R-EXIT.                                                          01710000
+           EXIT.                                                        01720000
+                                                                        01730000
+       F-PARA.                                                          01740000
+           EXEC SQL                                                     01750000
+              COMMIT                                                    01760000
+           END-EXEC.                                                    01770000
+                                                                        01780000
+           MOVE WS-REC-COUNT TO CK-LAST-COUNT.                          01790000
+           MOVE WS-PNAME TO CK-LAST-PNAME.                              01800000
+           MOVE WS-DOB TO CK-LAST-DOB.                                  01810000
+           WRITE CHKPT-REC.                                             01820000
+           DISPLAY 'CHECKPOINT COMMITTED THRU REC:'WS-REC-COUNT.        01830000
+           MOVE ZERO TO WS-COMMIT-COUNT.                                01840000
+       F-EXIT.                                                          01850000
+           EXIT.                                                        01860000
+                                                                        01870000
+       Z-PARA.                                                          01871000
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.                     01872000
+           ACCEPT WS-AUDIT-TIME FROM TIME.                              01873000
+           MOVE WS-AUDIT-DATE TO WS-AUDIT-TS-DATE.                      01874000
+           MOVE WS-AUDIT-TIME TO WS-AUDIT-TS-TIME.                      01875000
+           MOVE WS-AUDIT-TS TO AU-TIMESTAMP.                            01876000
+           MOVE WS-PNAME TO AU-PNAME.                                   01877000
+           MOVE WS-DOB TO AU-DOB.                                       01878000
+           MOVE WS-SQLCD TO AU-SQLCODE.                                 01879000
+           WRITE AUDIT-REC.                                             01879500
+       Z-EXIT.                                                          01879700
+           EXIT.                                                        01879800
+                                                                        01879900
+       V-PARA.                                                          01880000
+           MOVE 'Y' TO WS-VALID-SW.                                     01890000
+           MOVE SPACES TO WS-REJ-REASON.                                01900000
+                                                                        01910000
+           IF WS-FIELD-COUNT NOT = 5                                    01911000
+              MOVE 'N' TO WS-VALID-SW                                   01912000
+              MOVE 'INPUT RECORD FIELD COUNT WRONG' TO WS-REJ-REASON    01913000
+              GO TO V-EXIT                                              01914000
+           END-IF.                                                      01915000
+                                                                        01916000
+           IF WS-PNAME = SPACES                                         01920000
+              MOVE 'N' TO WS-VALID-SW                                   01930000
+              MOVE 'PNAME IS BLANK' TO WS-REJ-REASON                    01940000
+              GO TO V-EXIT                                              01950000
+           END-IF.                                                      01960000
+                                                                        01970000
+           IF WS-DOB-DASH1 NOT = '-' OR WS-DOB-DASH2 NOT = '-'          01980000
+              MOVE 'N' TO WS-VALID-SW                                   01990000
+              MOVE 'DOB NOT IN YYYY-MM-DD FORMAT' TO WS-REJ-REASON      02000000
+              GO TO V-EXIT                                              02010000
+           END-IF.                                                      02020000
+                                                                        02030000
+           IF WS-DOB-YYYY NOT NUMERIC                                   02040000
+              OR WS-DOB-MM NOT NUMERIC                                  02050000
+              OR WS-DOB-DD NOT NUMERIC                                  02060000
+              MOVE 'N' TO WS-VALID-SW                                   02070000
+              MOVE 'DOB HAS NON-NUMERIC DATE PARTS' TO WS-REJ-REASON    02080000
+              GO TO V-EXIT                                              02100000
+           END-IF.                                                      02110000
+                                                                        02120000
+           IF WS-DOB-MM < '01' OR WS-DOB-MM > '12'                      02130000
+              MOVE 'N' TO WS-VALID-SW                                   02140000
+              MOVE 'DOB MONTH OUT OF RANGE' TO WS-REJ-REASON            02150000
+              GO TO V-EXIT                                              02160000
+           END-IF.                                                      02170000
+                                                                        02180000
+           IF WS-DOB-DD < '01' OR WS-DOB-DD > '31'                      02190000
+              MOVE 'N' TO WS-VALID-SW                                   02200000
+              MOVE 'DOB DAY OUT OF RANGE' TO WS-REJ-REASON              02210000
+              GO TO V-EXIT                                              02220000
+           END-IF.                                                      02230000
+       V-EXIT.                                                          02240000
+           EXIT.                                                        02250000
+                                                                        02260000
+       X-PARA.                                                          02270000
+           MOVE WS-PNAME TO ER-PNAME.                                   02280000
+           MOVE WS-DOB TO ER-DOB.                                       02290000
+           MOVE WS-SQLCD TO ER-SQLCODE.                                 02300000
+           MOVE WS-ERR-TYPE TO ER-TYPE.                                 02310000
+           WRITE ERR-REC.                                               02320000
+       X-EXIT.                                                          02330000
+           EXIT.                                                        02340000
+                                                                        02350000
+       C-PARA.                                                          02360000
+           MOVE WS-RPT-TITLE TO REPT-REC.                               02370000
+           WRITE REPT-REC.                                              02380000
+           MOVE SPACES TO REPT-REC.                                     02390000
+           WRITE REPT-REC.                                              02400000
+           MOVE WS-RPT-COLHDG TO REPT-REC.                              02410000
+           WRITE REPT-REC.                                              02420000
+           MOVE SPACES TO REPT-REC.                                     02430000
+           WRITE REPT-REC.                                              02440000
+       C-EXIT.                                                          02450000
+           EXIT.                                                        02460000
+                                                                        02470000
+       Y-PARA.                                                          02480000
+           MOVE WS-PNAME TO RPT-D-PNAME.                                02490000
+           MOVE WS-DOB TO RPT-D-DOB.                                    02500000
+           MOVE WS-SQLCD TO RPT-D-SQLCODE.                              02510000
+           MOVE WS-ROWCNT TO RPT-D-ROWCNT.                              02520000
+           MOVE WS-RPT-STATUS-TXT TO RPT-D-STATUS.                      02530000
+           MOVE WS-RPT-DETAIL TO REPT-REC.                              02540000
+           WRITE REPT-REC.                                              02550000
+       Y-EXIT.                                                          02560000
+           EXIT.                                                        02570000
+                                                                        02580000
+       D-PARA.                                                          02590000
+           MOVE SPACES TO REPT-REC.                                     02600000
+           WRITE REPT-REC.                                              02610000
+           MOVE 'RECORDS READ FROM INPUT FILE' TO RPT-S-LABEL.          02620000
+           MOVE WS-REC-COUNT TO RPT-S-COUNT.                            02630000
+           MOVE WS-RPT-SUMMARY TO REPT-REC.                             02640000
+           WRITE REPT-REC.                                              02650000
+           MOVE 'SUCCESSFUL INSERTS' TO RPT-S-LABEL.                    02660000
+           MOVE WS-SUCCESS-COUNT TO RPT-S-COUNT.                        02670000
+           MOVE WS-RPT-SUMMARY TO REPT-REC.                             02680000
+           WRITE REPT-REC.                                              02690000
+           MOVE 'VALIDATION REJECTS' TO RPT-S-LABEL.                    02700000
+           MOVE WS-REJECT-COUNT TO RPT-S-COUNT.                         02710000
+           MOVE WS-RPT-SUMMARY TO REPT-REC.                             02720000
+           WRITE REPT-REC.                                              02730000
+           MOVE 'DUPLICATE KEY REJECTS' TO RPT-S-LABEL.                 02740000
+           MOVE WS-DUP-COUNT TO RPT-S-COUNT.                            02750000
+           MOVE WS-RPT-SUMMARY TO REPT-REC.                             02760000
+           WRITE REPT-REC.                                              02770000
+           MOVE 'OTHER RECOVERABLE DB2 ERRORS' TO RPT-S-LABEL.          02780000
+           MOVE WS-ERROR-COUNT TO RPT-S-COUNT.                          02790000
+           MOVE WS-RPT-SUMMARY TO REPT-REC.                             02800000
+           WRITE REPT-REC.                                              02810000
+           MOVE 'RESTART-SKIPPED RECORDS' TO RPT-S-LABEL.               02810100
+           MOVE WS-SKIP-COUNT TO RPT-S-COUNT.                           02810200
+           MOVE WS-RPT-SUMMARY TO REPT-REC.                             02810300
+           WRITE REPT-REC.                                              02810400
+           MOVE 'OUTDD I/O FAILURES (NON-DB2)' TO RPT-S-LABEL.          02810500
+           MOVE WS-OUTIO-ERR-COUNT TO RPT-S-COUNT.                      02810700
+           MOVE WS-RPT-SUMMARY TO REPT-REC.                             02810800
+           WRITE REPT-REC.                                              02810900
+                                                                        02811000
+           MOVE SPACES TO REPT-REC.                                     02812000
+           WRITE REPT-REC.                                              02813000
+                                                                        02814000
+           COMPUTE WS-ACCT-TOTAL = WS-SUCCESS-COUNT + WS-REJECT-COUNT   02815000
+              + WS-DUP-COUNT + WS-ERROR-COUNT + WS-SKIP-COUNT.          02816000
+                                                                        02817000
+           IF WS-ACCT-TOTAL = WS-REC-COUNT                              02818000
+              MOVE 'RECONCILIATION: RECORDS READ BALANCE TO RECORDS'    02819000
+                 TO RPT-R-TEXT                                          02819100
+           ELSE                                                         02819200
+              MOVE 'RECONCILIATION: *** MISMATCH *** RECORDS READ'      02819300
+                 TO RPT-R-TEXT                                          02819400
+           END-IF.                                                      02819500
+           MOVE WS-RPT-RECON TO REPT-REC.                               02819600
+           WRITE REPT-REC.                                              02819700
+                                                                        02819800
+           MOVE 'RECORDS READ' TO RPT-S-LABEL.                          02819810
+           MOVE WS-REC-COUNT TO RPT-S-COUNT.                            02819820
+           MOVE WS-RPT-SUMMARY TO REPT-REC.                             02819830
+           WRITE REPT-REC.                                              02819840
+           MOVE 'RECORDS ACCOUNTED FOR (ALL BUCKETS)' TO RPT-S-LABEL.   02819850
+           MOVE WS-ACCT-TOTAL TO RPT-S-COUNT.                           02819870
+           MOVE WS-RPT-SUMMARY TO REPT-REC.                             02819880
+           WRITE REPT-REC.                                              02819890
+       D-EXIT.                                                          02820000
+           EXIT.                                                        02830000
