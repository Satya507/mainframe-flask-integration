@@ -0,0 +1,26 @@
+      ******************************************************************00010000
+      * DCLGEN TABLE(PERSNLDTL)                                         00020000
+      *         LIBRARY(HRSYS.DB2.COPYLIB(COPY1))                       00030000
+      *         APOST                                                   00040000
+      *         STRUCTURE(DCLPERSNLDTL)                                 00050000
+      ******************************************************************00060000
+           EXEC SQL DECLARE PERSNLDTL TABLE                             00070000
+           ( PNAME                        CHAR(10) NOT NULL,            00080000
+             DOB                          CHAR(10) NOT NULL,            00090000
+             EMPLOYEE_ID                  CHAR(08) NOT NULL,            00091000
+             DEPT_CD                      CHAR(04) NOT NULL,            00092000
+             HIRE_DATE                    CHAR(10) NOT NULL             00093000
+           ) END-EXEC.                                                  00100000
+      ******************************************************************00110000
+       01  DCLPERSNLDTL.                                                00120000
+      *    PNAME                                                        00130000
+           10 PNAME                  PIC X(10).                         00140000
+      *    DOB                                                          00150000
+           10 DOB                    PIC X(10).                         00160000
+      *    EMPLOYEE_ID                                                  00161000
+           10 EMPLOYEE-ID             PIC X(08).                        00162000
+      *    DEPT_CD                                                      00163000
+           10 DEPT-CD                 PIC X(04).                        00164000
+      *    HIRE_DATE                                                    00165000
+           10 HIRE-DATE               PIC X(10).                        00166000
+      ******************************************************************00170000
